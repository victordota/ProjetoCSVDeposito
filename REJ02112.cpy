@@ -0,0 +1,22 @@
+      ******************************************************************
+      * NOME BOOK : REJ02112
+      * DESCRICAO : ARQUIVO DE REJEITOS DE DEPOSITOS EM CONTA-CORRENTE
+      * TAMANHO   :  62 BYTES
+      ************************* DADOS DE REJEITO **********************
+      * COD-CPF          : CPF DO CORRENTISTA (COMO LIDO)
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF (COMO LIDO)
+      * DAT-DEPOS        : DATA DO DEPOSITO  (dd-mm-aaaa)
+      * VAL-DEPOS        : VALOR DO DEPOSITO
+      * COD-MOTIVO       : CODIGO DO MOTIVO DA REJEICAO
+      * DESC-MOTIVO      : DESCRICAO DO MOTIVO DA REJEICAO
+      ******************************************************************
+
+          01 ARQREJ01-REGISTRO.
+             03 ARQREJ01-CPF.
+                05 ARQREJ01-COD-CPF     PIC  9(09)  VALUE ZEROS.
+                05 ARQREJ01-DIG-CPF     PIC  9(02)  VALUE ZEROS.
+             03 ARQREJ01-DAT-DEPOS      PIC  X(10)  VALUE SPACES.
+             03 ARQREJ01-VAL-DEPOS      PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQREJ01-COD-MOTIVO     PIC  9(02)  VALUE ZEROS.
+                88 ARQREJ01-MOT-DV-INVALIDO         VALUE 01.
+             03 ARQREJ01-DESC-MOTIVO    PIC  X(30)  VALUE SPACES.
