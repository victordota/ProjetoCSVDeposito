@@ -0,0 +1,30 @@
+      ******************************************************************
+      * NOME BOOK : VAL02112
+      * DESCRICAO : EXTRATO DE LARGURA FIXA PARA O SUBSISTEMA DE CONTAS
+      *             (VALORES EM COMP-3, SEM PONTUACAO), GERADO A PARTIR
+      *             DO MESMO TOTAL POR CPF QUE ALIMENTA O SAI02112
+      * TAMANHO   :  78 BYTES
+      ************************* DADOS DE SAIDA ************************
+      * COD-CPF          : CPF DO CORRENTISTA
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * DAT-DEPOS        : DATA DO DEPOSITO MAIS RECENTE (AAAAMMDD)
+      * DAT-PRIMEIRO     : DATA DO PRIMEIRO DEPOSITO NO PERIODO (AAAAMMDD)
+      * VAL-DEPOS        : VALOR TOTAL DOS DEPOSITOS NO PERIODO
+      * QTDE-DEPOS       : QTDE DE DEPOSITOS ACUMULADOS
+      * VAL-MEDIO        : VALOR MEDIO POR DEPOSITO
+      * VAL-MINIMO       : MENOR DEPOSITO UNICO
+      * VAL-MAXIMO       : MAIOR DEPOSITO UNICO
+      * VAL-SALDO-MES    : SALDO ACUMULADO NO MES (ANTERIOR + PERIODO)
+      ******************************************************************
+
+          01 ARQSAI02-REGISTRO.
+             03 ARQSAI02-COD-CPF        PIC  9(09)  VALUE ZEROS.
+             03 ARQSAI02-DIG-CPF        PIC  9(02)  VALUE ZEROS.
+             03 ARQSAI02-DAT-DEPOS      PIC  9(08)  VALUE ZEROS.
+             03 ARQSAI02-DAT-PRIMEIRO   PIC  9(08)  VALUE ZEROS.
+             03 ARQSAI02-VAL-DEPOS      PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQSAI02-QTDE-DEPOS     PIC  9(05)  VALUE ZEROS.
+             03 ARQSAI02-VAL-MEDIO      PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQSAI02-VAL-MINIMO     PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQSAI02-VAL-MAXIMO     PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQSAI02-VAL-SALDO-MES  PIC S9(17)V99 COMP-3 VALUE +0.
