@@ -0,0 +1,18 @@
+      ******************************************************************
+      * NOME BOOK : RNK02112
+      * DESCRICAO : RANKING DOS MAIORES DEPOSITANTES NO PERIODO
+      * TAMANHO   :  34 BYTES
+      ************************* DADOS DO RANKING ***********************
+      * POSICAO          : POSICAO NO RANKING (1 = MAIOR DEPOSITANTE)
+      * COD-CPF          : CPF DO CORRENTISTA
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * VAL-DEPOS        : TOTAL DE DEPOSITOS NO PERIODO
+      ******************************************************************
+
+          01 ARQRNK01-REGISTRO.
+             03 ARQRNK01-POSICAO        PIC  9(03).
+             03 ARQRNK01-COD-CPF        PIC 999.999.999.
+             03 FILLER                  PIC X(01) VALUE ';'.
+             03 ARQRNK01-DIG-CPF        PIC 99.
+             03 FILLER                  PIC X(01) VALUE ';'.
+             03 ARQRNK01-VAL-DEPOS      PIC Z.ZZZ.ZZZ.ZZ9,99.
