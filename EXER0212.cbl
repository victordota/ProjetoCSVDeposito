@@ -45,8 +45,60 @@
            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
                       FILE STATUS      IS WRK-FS-ARQENT01.
 .
+      *    ARQENT02 (REQ 010) - SEGUNDA AGENCIA/FILIAL, MESMO LAYOUT
+      *    DO ARQENT01, INTERCALADA POR CPF NA LEITURA. OPCIONAL - SE
+      *    NAO ABRIR, O PROCESSAMENTO SEGUE SO' COM O ARQENT01
+
+           SELECT OPTIONAL ARQENT02 ASSIGN TO UT-S-ARQENT02
+                      FILE STATUS      IS WRK-FS-ARQENT02.
+      *
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+      *
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+      *
+           SELECT OPTIONAL ARQPARM01 ASSIGN TO UT-S-ARQPARM01
+                      FILE STATUS      IS WRK-FS-ARQPARM01.
+      *
+           SELECT ARQDQR01 ASSIGN       TO UT-S-ARQDQR01
+                      FILE STATUS      IS WRK-FS-ARQDQR01.
+      *
+           SELECT ARQEXC01 ASSIGN       TO UT-S-ARQEXC01
+                      FILE STATUS      IS WRK-FS-ARQEXC01.
+      *
+           SELECT OPTIONAL ARQCKPI01 ASSIGN TO UT-S-ARQCKPI01
+                      FILE STATUS      IS WRK-FS-ARQCKPI01.
+      *
+           SELECT ARQCKP01 ASSIGN       TO UT-S-ARQCKP01
+                      FILE STATUS      IS WRK-FS-ARQCKP01.
+      *
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS      IS WRK-FS-ARQSAI02.
+      *
+           SELECT ARQRNK01 ASSIGN       TO UT-S-ARQRNK01
+                      FILE STATUS      IS WRK-FS-ARQRNK01.
+      *
+      *    CADASTRO (MESTRE) DE CLIENTES - ORG. INDEXADA, CHAVE CPF
+      *    (REQ 013). OPCIONAL - SE NAO ABRIR, O NOME FICA EM BRANCO
+      *    NO ARQSAI01
+
+           SELECT OPTIONAL ARQCAD01 ASSIGN TO UT-S-ARQCAD01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS ARQCAD01-CPF
+                      FILE STATUS      IS WRK-FS-ARQCAD01.
+      *
+      *    SALDO ACUMULADO NO MES, CARREGADO ENTRE EXECUCOES DIARIAS
+      *    (REQ 014). ORG. INDEXADA, CHAVE CPF. OPCIONAL - SE NAO
+      *    ABRIR EM I-O (1a EXECUCAO DO MES, ARQUIVO AINDA NAO EXISTE),
+      *    O PROGRAMA TENTA CRIA-LO EM OUTPUT
+
+           SELECT OPTIONAL ARQSAL01 ASSIGN TO UT-S-ARQSAL01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS DYNAMIC
+                      RECORD KEY       IS ARQSAL01-CPF
+                      FILE STATUS      IS WRK-FS-ARQSAL01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -71,16 +123,133 @@
            BLOCK CONTAINS  0 RECORDS.
        01 FD-ARQENT01             PIC X(30).
 
+      *---------------------------------------------------------------*
+      *   INPUT:      SEGUNDA AGENCIA/FILIAL (OPCIONAL) (REQ 010)      *
+      *               ORG. SEQUENCIAL   -   LRECL = 30                 *
+      *---------------------------------------------------------------*
+
+       FD  ARQENT02
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT02             PIC X(30).
+
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
-      *               ORG. SEQUENCIAL   -   LRECL = 38                *
+      *               ORG. SEQUENCIAL   -   LRECL = 152               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(38).
+       01 FD-ARQSAI01             PIC X(152).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE REJEITOS DE CPF INVALIDO             *
+      *               ORG. SEQUENCIAL   -   LRECL = 62                *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQREJ01             PIC X(62).
+
+      *---------------------------------------------------------------*
+      *   INPUT:      CARTAO DE CONTROLE (OPCIONAL)                   *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQPARM01            PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     RELATORIO DE QUALIDADE - CPF FORA DE SEQUENCIA  *
+      *               ORG. SEQUENCIAL   -   LRECL = 43                *
+      *---------------------------------------------------------------*
+
+       FD  ARQDQR01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQDQR01             PIC X(43).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LISTAGEM DE DEPOSITOS COM VALOR NEGATIVO         *
+      *               ORG. SEQUENCIAL   -   LRECL = 41                *
+      *---------------------------------------------------------------*
+
+       FD  ARQEXC01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQEXC01             PIC X(41).
+
+      *---------------------------------------------------------------*
+      *   INPUT:      CHECKPOINT DA EXECUCAO ANTERIOR (OPCIONAL)       *
+      *               ORG. SEQUENCIAL   -   LRECL = 21                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKPI01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQCKPI01            PIC X(21).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     CHECKPOINT DA EXECUCAO ATUAL                    *
+      *               ORG. SEQUENCIAL   -   LRECL = 21                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKP01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQCKP01             PIC X(21).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     EXTRATO DE LARGURA FIXA (SUBSISTEMA DE CONTAS)  *
+      *               ORG. SEQUENCIAL   -   LRECL = 78                *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQSAI02             PIC X(78).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     RANKING DOS MAIORES DEPOSITANTES DO PERIODO     *
+      *               ORG. SEQUENCIAL   -   LRECL = 34                *
+      *---------------------------------------------------------------*
+
+       FD  ARQRNK01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQRNK01             PIC X(34).
+
+      *---------------------------------------------------------------*
+      *   INPUT:      CADASTRO DE CLIENTES (OPCIONAL) (REQ 013)       *
+      *               ORG. INDEXADA    -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQCAD01
+           LABEL RECORD   IS STANDARD.
+           COPY CAD02112.
+
+      *---------------------------------------------------------------*
+      *   I-O:        SALDO ACUMULADO NO MES (OPCIONAL) (REQ 014)     *
+      *               ORG. INDEXADA    -   LRECL = 21                 *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAL01
+           LABEL RECORD   IS STANDARD.
+           COPY SAL02112.
 
       *
       *
@@ -98,27 +267,176 @@
        77 WRK-MASK-QTDREG         PIC ZZ.ZZ9. 
        77 ACU-LIDOS-ARQENT01      PIC 9(005) VALUE ZEROS.
        77 ACU-GRAVA-ARQSAI01      PIC 9(005) VALUE ZEROS.
-       77 ACU-DEPOSITOS           PIC S9(017) V99 COMP-3 VALUE +0. 
+       77 ACU-REJEITADOS-ARQREJ01 PIC 9(005) VALUE ZEROS.
+       77 ACU-EXCECAO-ARQEXC01   PIC 9(005) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *    AREA DE CHECKPOINT/RESTART (REQ 005)                        *
+      *----------------------------------------------------------------*
+       77 WRK-CKPT-INTERVALO     PIC 9(005) VALUE 1000.
+       77 WRK-CKPT-CONTADOR      PIC 9(005) VALUE ZEROS.
+
+       77 WRK-SW-RESTART         PIC X(001) VALUE 'N'.
+          88 WRK-RESTART-PULANDO             VALUE 'S'.
+          88 WRK-RESTART-NORMAL              VALUE 'N'.
+
+       77 WRK-CPF-CKPT-ALVO      PIC 9(011) VALUE ZEROS.
+       77 ACU-DEPOSITOS           PIC S9(017)V99 COMP-3 VALUE +0.
+       77 ACU-QTDE-DEPOSITOS      PIC 9(005) VALUE ZEROS.
+       77 ACU-VAL-MEDIO           PIC S9(017)V99 COMP-3 VALUE +0.
+       77 ACU-VAL-MINIMO          PIC S9(017)V99 COMP-3 VALUE +0.
+       77 ACU-VAL-MAXIMO          PIC S9(017)V99 COMP-3 VALUE +0.
        77 WRK-DATA-LIDA-INV       PIC 9(008) VALUE ZEROS.
        77 WRK-DATA-RECENTE-INV    PIC 9(008) VALUE ZEROS.
-       
+       77 WRK-DATA-PRIMEIRA-INV   PIC 9(008) VALUE ZEROS.
+       77 WRK-DATA-INICIO-INV     PIC 9(008) VALUE ZEROS.
+       77 WRK-DATA-FIM-INV        PIC 9(008) VALUE 99999999.
+       77 ACU-FORA-PERIODO        PIC 9(005) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *    TABELA EM MEMORIA DO RANKING DE MAIORES DEPOSITANTES        *
+      *    (REQ 009) - MANTIDA EM ORDEM DESCRESCENTE DE VALOR,         *
+      *    LIMITADA A 100 CPF                                          *
+      *----------------------------------------------------------------*
+       01 WRK-RANKING.
+          05 WRK-RNK-QTDE          PIC 9(003) VALUE ZEROS.
+          05 WRK-RNK-ITEM OCCURS 100 TIMES.
+             10 WRK-RNK-COD-CPF    PIC 9(009).
+             10 WRK-RNK-DIG-CPF    PIC 9(002).
+             10 WRK-RNK-VAL-DEPOS  PIC S9(017)V99 COMP-3.
+
+       77 WRK-RNK-POS             PIC 9(003) VALUE ZEROS.
+       77 WRK-RNK-IDX             PIC 9(003) VALUE ZEROS.
+       77 WRK-RNK-TOP-LIMITE      PIC 9(003) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *    AREA DE INTERCALACAO (MERGE) DO ARQENT02 (REQ 010) - O      *
+      *    REGISTRO "CANDIDATO" DE CADA ARQUIVO E' MANTIDO EM BUFFER   *
+      *    ATE SER ESCOLHIDO; O ESCOLHIDO E' SEMPRE COPIADO PARA       *
+      *    ARQENT01-REGISTRO, QUE CONTINUA SENDO A UNICA AREA DE       *
+      *    TRABALHO USADA PELO RESTO DO PROGRAMA                      *
+      *----------------------------------------------------------------*
+       01 WRK-BUF-ENT02-REGISTRO.
+          03 WRK-BUF-ENT02-CPF.
+             05 WRK-BUF-ENT02-COD-CPF  PIC 9(009).
+             05 WRK-BUF-ENT02-DIG-CPF  PIC 9(002).
+          03 WRK-BUF-ENT02-DAT-DEPOS   PIC X(010).
+          03 WRK-BUF-ENT02-VAL-DEPOS   PIC S9(15)V99 COMP-3.
+
+       77 WRK-SW-ARQENT02-DISP    PIC X(001) VALUE 'N'.
+          88 WRK-ARQENT02-DISPONIVEL         VALUE 'S'.
+
+       77 WRK-SW-ARQCAD01-DISP    PIC X(001) VALUE 'N'.
+          88 WRK-ARQCAD01-DISPONIVEL         VALUE 'S'.
+
+       77 WRK-SW-ARQSAL01-DISP    PIC X(001) VALUE 'N'.
+          88 WRK-ARQSAL01-DISPONIVEL         VALUE 'S'.
+
+       77 WRK-SALDO-MES-ATUAL     PIC S9(017)V99 COMP-3 VALUE +0.
+
+       77 WRK-SW-FIM-ENT01        PIC X(001) VALUE 'N'.
+          88 WRK-FIM-FISICO-ENT01            VALUE 'S'.
+
+       77 WRK-SW-FIM-ENT02        PIC X(001) VALUE 'N'.
+          88 WRK-FIM-FISICO-ENT02            VALUE 'S'.
+
+       77 WRK-SW-BUF-ENT01        PIC X(001) VALUE 'N'.
+          88 WRK-BUF-ENT01-VALIDO            VALUE 'S'.
+
+       77 WRK-SW-BUF-ENT02        PIC X(001) VALUE 'N'.
+          88 WRK-BUF-ENT02-VALIDO            VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      *    AREA DE CONTROLE DE LEITURA (VALIDACAO DE REGISTROS)        *
+      *----------------------------------------------------------------*
+       77 WRK-SW-REGISTRO-VALIDO  PIC X(001) VALUE 'N'.
+          88 WRK-REGISTRO-VALIDO              VALUE 'S'.
+          88 WRK-REGISTRO-INVALIDO            VALUE 'N'.
+
+       77 WRK-SW-PRIMEIRO-DEPOSITO PIC X(001) VALUE 'S'.
+          88 WRK-PRIMEIRO-DEPOSITO-DO-BLOCO   VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      *    AREA DE VALIDACAO DO DIGITO VERIFICADOR DO CPF              *
+      *----------------------------------------------------------------*
+       01 WRK-CPF-ALFA.
+          03 WRK-CPF-COD-ALFA     PIC 9(009).
+          03 WRK-CPF-DIG-ALFA     PIC 9(002).
+       01 WRK-CPF-ALFA-R REDEFINES WRK-CPF-ALFA.
+          03 WRK-CPF-DIGITO       PIC 9(001) OCCURS 11 TIMES.
+
+       01 WRK-CPF-VALIDACAO.
+          03 WRK-CPF-SOMA         PIC 9(004) VALUE ZEROS.
+          03 WRK-CPF-RESTO        PIC 9(004) VALUE ZEROS.
+          03 WRK-CPF-DV-CALC1     PIC 9(001) VALUE ZEROS.
+          03 WRK-CPF-DV-CALC2     PIC 9(001) VALUE ZEROS.
+          03 WRK-CPF-DV-LIDO-1    PIC 9(001) VALUE ZEROS.
+          03 WRK-CPF-IDX          PIC 9(002) VALUE ZEROS.
+          03 WRK-CPF-PESO         PIC 9(002) VALUE ZEROS.
+          03 WRK-SW-CPF-VALIDO    PIC X(001) VALUE 'N'.
+             88 CPF-VALIDO                   VALUE 'S'.
+             88 CPF-INVALIDO                 VALUE 'N'.
+          03 WRK-SW-CPF-REPETIDO  PIC X(001) VALUE 'N'.
+             88 CPF-DIGITOS-IGUAIS           VALUE 'S'.
+
       *
        01 WRK-CPF-ANTERIOR.
           03 WRK-COD-CPF-ANT      PIC 9(009) VALUE ZEROS.
-          03 WRK-DIG-CPF-ANT      PIC 9(009) VALUE ZEROS.
+          03 WRK-DIG-CPF-ANT      PIC 9(002) VALUE ZEROS.
 
-       01 WRK-DATA-ANT-INV.
-          05 WRK-ANO              PIC  9(004) VALUE ZEROS.
-          05 WRK-MES              PIC  9(002) VALUE ZEROS.
-          05 WRK-DIA              PIC  9(002) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *    AREA DE CONFERENCIA DE SEQUENCIA ASCENDENTE DE CPF          *
+      *    (REQ 001 - ABORTA / REQ 011 - REPORTA E CONTINUA)           *
+      *----------------------------------------------------------------*
+       77 WRK-CPF-SEQ-ULTIMA-LIDA  PIC 9(011) VALUE ZEROS.
+       77 WRK-CPF-SEQ-ATUAL        PIC 9(011) VALUE ZEROS.
+       77 WRK-LINHA-SEQ-ULTIMA-LIDA PIC 9(007) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *    TABELA EM MEMORIA DOS BLOCOS DE CPF JA FECHADOS (REQ 011) - *
+      *    USADA PELO RELATORIO DE QUALIDADE PARA LOCALIZAR O BLOCO   *
+      *    ANTERIOR DE UM CPF ESPECIFICO QUE REAPARECA FORA DE        *
+      *    SEQUENCIA. LIMITADA A 5000 CPF DISTINTOS POR EXECUCAO      *
+      *    (CAP DOCUMENTADO, MESMO CRITERIO DO WRK-RANKING - REQ 009) *
+      *----------------------------------------------------------------*
+       01 WRK-TAB-QUALIDADE.
+          05 WRK-QUAL-QTDE         PIC 9(005) VALUE ZEROS.
+          05 WRK-QUAL-ITEM OCCURS 5000 TIMES.
+             10 WRK-QUAL-COD-CPF   PIC 9(009).
+             10 WRK-QUAL-DIG-CPF   PIC 9(002).
+             10 WRK-QUAL-LINHA     PIC 9(007).
+             10 WRK-QUAL-TOTAL     PIC S9(015)V99 COMP-3.
+
+       77 WRK-QUAL-COD-CPF-BUSCA  PIC 9(009) VALUE ZEROS.
+       77 WRK-QUAL-DIG-CPF-BUSCA  PIC 9(002) VALUE ZEROS.
+       77 WRK-QUAL-POS            PIC 9(005) VALUE ZEROS.
+       77 WRK-QUAL-IDX            PIC 9(005) VALUE ZEROS.
+
+       01 WRK-SW-SEQUENCIA         PIC X(001) VALUE 'N'.
+          88 WRK-SEQUENCIA-VIOLADA             VALUE 'S'.
+          88 WRK-SEQUENCIA-OK                  VALUE 'N'.
 
        01 WRK-CABEC.
-          05 WRK-CABEC-ARQSAI01   PIC  X(061) VALUE
-        'CPF DO CLIENTE;DATA ULTIMO DEPOSITO;VALOR TOTAL DOS DEPOSITOS'.
+          05 WRK-CABEC-ARQSAI01.
+             10 WRK-CABEC-P1   PIC X(062) VALUE
+       'CPF;DATA ULTIMO DEPOSITO;VALOR TOTAL;QTDE DEPOSITOS;VAL MEDIO;'.
+             10 WRK-CABEC-P2   PIC X(021) VALUE
+       'VAL MINIMO;VAL MAXIMO'.
+             10 WRK-CABEC-P3   PIC X(038) VALUE
+       ';DATA PRIMEIRO DEPOSITO;NOME;SALDO MES'.
 
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
        88 WRK-CN-ARQENT01                     VALUE 'ENT01113'.
+       88 WRK-CN-ARQENT02                     VALUE 'ENT02113'.
        88 WRK-CN-ARQSAI01                     VALUE 'SAI01113'.
+       88 WRK-CN-ARQREJ01                     VALUE 'REJ01113'.
+       88 WRK-CN-ARQDQR01                     VALUE 'DQR01113'.
+       88 WRK-CN-ARQEXC01                     VALUE 'EXC01113'.
+       88 WRK-CN-ARQCKP01                     VALUE 'CKP01113'.
+       88 WRK-CN-ARQSAI02                     VALUE 'SAI02113'.
+       88 WRK-CN-ARQRNK01                     VALUE 'RNK01113'.
+       88 WRK-CN-ARQCAD01                     VALUE 'CAD01113'.
+       88 WRK-CN-ARQSAL01                     VALUE 'SAL01113'.
 
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
        88 WRK-CN-OPEN                         VALUE 'OPEN '.
@@ -135,10 +453,44 @@
           05 WRK-FS-ARQENT01      PIC  X(002) VALUE SPACES.
              88 WRK-FS-ENT01-OK               VALUE '00'.
              88 WRK-FS-ENT01-FIM              VALUE '10'.
+      *
+          05 WRK-FS-ARQENT02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-ENT02-OK               VALUE '00'.
+             88 WRK-FS-ENT02-FIM              VALUE '10'.
 
       *
           05 WRK-FS-ARQSAI01      PIC  X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQREJ01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-REJ01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQPARM01     PIC  X(002) VALUE SPACES.
+             88 WRK-FS-PARM01-OK              VALUE '00'.
+      *
+          05 WRK-FS-ARQDQR01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-DQR01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQEXC01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-EXC01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQCKPI01     PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CKPI01-OK              VALUE '00'.
+      *
+          05 WRK-FS-ARQCKP01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CKP01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQSAI02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI02-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQRNK01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-RNK01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQCAD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-CAD01-OK               VALUE '00'.
+      *
+          05 WRK-FS-ARQSAL01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAL01-OK               VALUE '00'.
           05 WRK-FS-DISPLAY       PIC X(002)  VALUE SPACES.
       *
       *----------------------------------------------------------------*
@@ -150,6 +502,13 @@
 
            COPY ENT02112.
            COPY SAI02112.
+           COPY REJ02112.
+           COPY CTL02112.
+           COPY DQR02112.
+           COPY EXC02112.
+           COPY CKP02112.
+           COPY VAL02112.
+           COPY RNK02112.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -186,17 +545,139 @@
            SET WRK-CN-OPEN TO TRUE
            OPEN INPUT ARQENT01   
       *
-           IF NOT WRK-FS-ENT01-OK       
-              MOVE WRK-FS-ENT01-OK TO WRK-FS-DISPLAY
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+      *    ARQENT02 E' OPCIONAL (REQ 010) - SE NAO ABRIR, O
+      *    PROCESSAMENTO SEGUE NORMALMENTE SO' COM O ARQENT01
+
+           OPEN INPUT ARQENT02
+
+           IF WRK-FS-ENT02-OK
+              SET WRK-ARQENT02-DISPONIVEL TO TRUE
+           END-IF
+
+           OPEN OUTPUT ARQSAI01
+
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01 TO WRK-FS-DISPLAY
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
-           OPEN OUTPUT ARQSAI01 
+           OPEN OUTPUT ARQREJ01
 
-           IF NOT WRK-FS-SAI01-OK 
-              MOVE WRK-FS-SAI01-OK TO WRK-FS-DISPLAY
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01 TO WRK-FS-DISPLAY
               PERFORM 9000-ERROS-ARQUIVOS
-           END-IF     
+           END-IF
+
+      *    CARTAO DE CONTROLE E' OPCIONAL - SE NAO VIER, FICAM OS
+      *    VALORES-DEFAULT DEFINIDOS NO COPY CTL02112
+
+           OPEN INPUT ARQPARM01
+
+           IF WRK-FS-PARM01-OK
+              READ ARQPARM01 INTO CTL-REGISTRO
+              CLOSE ARQPARM01
+           END-IF
+
+      *    CONVERTE A JANELA DE DATAS DO CARTAO DE CONTROLE (REQ 006)
+      *    PARA O FORMATO AAAAMMDD USADO NAS COMPARACOES INTERNAS
+
+           IF CTL-DATA-INICIO NOT EQUAL SPACES
+              MOVE CTL-DATA-INICIO (1:2) TO WRK-DATA-INICIO-INV (7:2)
+              MOVE CTL-DATA-INICIO (3:2) TO WRK-DATA-INICIO-INV (5:2)
+              MOVE CTL-DATA-INICIO (5:4) TO WRK-DATA-INICIO-INV (1:4)
+           END-IF
+
+           IF CTL-DATA-FIM NOT EQUAL SPACES
+              MOVE CTL-DATA-FIM (1:2) TO WRK-DATA-FIM-INV (7:2)
+              MOVE CTL-DATA-FIM (3:2) TO WRK-DATA-FIM-INV (5:2)
+              MOVE CTL-DATA-FIM (5:4) TO WRK-DATA-FIM-INV (1:4)
+           END-IF
+
+           OPEN OUTPUT ARQDQR01
+
+           IF NOT WRK-FS-DQR01-OK
+              MOVE WRK-FS-ARQDQR01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQEXC01
+
+           IF NOT WRK-FS-EXC01-OK
+              MOVE WRK-FS-ARQEXC01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQCKP01
+
+           IF NOT WRK-FS-CKP01-OK
+              MOVE WRK-FS-ARQCKP01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQSAI02
+
+           IF NOT WRK-FS-SAI02-OK
+              MOVE WRK-FS-ARQSAI02 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQRNK01
+
+           IF NOT WRK-FS-RNK01-OK
+              MOVE WRK-FS-ARQRNK01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+      *    CADASTRO DE CLIENTES E' OPCIONAL (REQ 013) - SE NAO ABRIR,
+      *    O NOME FICA EM BRANCO NO ARQSAI01
+
+           OPEN INPUT ARQCAD01
+
+           IF WRK-FS-CAD01-OK
+              SET WRK-ARQCAD01-DISPONIVEL TO TRUE
+           END-IF
+
+      *    SALDO-MES E' OPCIONAL (REQ 014) - I-O PARA LER O SALDO DA
+      *    EXECUCAO ANTERIOR E GRAVAR O ATUALIZADO. O PASSO DEFSAL DA
+      *    JCL GARANTE QUE O CLUSTER JA EXISTE (VAZIO, NA 1a EXECUCAO
+      *    DO MES) ANTES DE ESTE PROGRAMA RECEBER CONTROLE, POR ISSO
+      *    NAO HA FALLBACK PARA OPEN OUTPUT AQUI
+
+           OPEN I-O ARQSAL01
+
+           IF WRK-FS-SAL01-OK
+              SET WRK-ARQSAL01-DISPONIVEL TO TRUE
+           END-IF
+
+      *    RESTART: SE CTL-RESTART = 'S', RETOMA A PARTIR DO ULTIMO
+      *    CPF FECHADO NO CHECKPOINT DA EXECUCAO ANTERIOR, PULANDO OS
+      *    REGISTROS JA PROCESSADOS (3800-LER-DEPOSITOS) SEM REPETIR
+      *    A CONTAGEM DE LIDOS/GRAVADOS
+
+           IF CTL-RESTART-SIM
+              OPEN INPUT ARQCKPI01
+              IF WRK-FS-CKPI01-OK
+                 SET WRK-FS-CKPI01-OK TO TRUE
+                 PERFORM UNTIL NOT WRK-FS-CKPI01-OK
+                    READ ARQCKPI01 INTO ARQCKP01-REGISTRO
+                    IF WRK-FS-CKPI01-OK
+                       SET WRK-RESTART-PULANDO TO TRUE
+                    END-IF
+                 END-PERFORM
+                 CLOSE ARQCKPI01
+              END-IF
+              IF WRK-RESTART-PULANDO
+                 MOVE ARQCKP01-COD-CPF    TO WRK-CPF-CKPT-ALVO (1:9)
+                 MOVE ARQCKP01-DIG-CPF    TO WRK-CPF-CKPT-ALVO (10:2)
+                 MOVE ARQCKP01-QTDE-LIDOS TO ACU-LIDOS-ARQENT01
+                 MOVE ARQCKP01-QTDE-GRAVA TO ACU-GRAVA-ARQSAI01
+              END-IF
+           END-IF
 
            PERFORM 3800-LER-DEPOSITOS
 
@@ -237,19 +718,37 @@
            PERFORM 3100-TRATA-DEPOSITO
               UNTIL (ARQENT01-CPF NOT EQUAL WRK-CPF-ANTERIOR)
               OR    (WRK-FS-ENT01-FIM)
-              
-              PERFORM 3900-GRAVA-SAIDA
+
+      *    UM BLOCO SEM NENHUM DEPOSITO DENTRO DA JANELA DO REQ 006
+      *    (TODOS OS REGISTROS DO CPF CAIRAM EM ACU-FORA-PERIODO) NAO
+      *    GERA LINHA NO ARQSAI01/ARQSAI02, NAO ENTRA NO RANKING E NAO
+      *    GRAVA NADA NO ARQSAL01 - SO' EXISTIRIA COMO UMA LINHA ZERADA
+
+              IF ACU-QTDE-DEPOSITOS GREATER THAN ZEROS
+                 PERFORM 3900-GRAVA-SAIDA
+              END-IF
 
       *    REINICIALIZA ACUMULADOR E MONTA CONTROLE
       *    PARA QUEBRAS DE CPF
            
-              IF NOT WRK-FS-ENT01-FIM 
+              IF NOT WRK-FS-ENT01-FIM
                  MOVE ZEROS              TO ACU-DEPOSITOS
+                                            ACU-QTDE-DEPOSITOS
+                                            ACU-VAL-MEDIO
+                                            ACU-VAL-MINIMO
+                                            ACU-VAL-MAXIMO
+                 MOVE 'S'                TO WRK-SW-PRIMEIRO-DEPOSITO
                  MOVE ARQENT01-CPF       TO WRK-CPF-ANTERIOR
-                 MOVE WRK-DATA-LIDA-INV  TO WRK-DATA-ANT-INV
-                                            WRK-DATA-RECENTE-INV       
+
+      *          NAO SEMEAR COM A DATA DO REGISTRO AINDA NAO CONFERIDO
+      *          CONTRA A JANELA (REQ 006) - ZERA E DEIXA O PROPRIO
+      *          3100-TRATA-DEPOSITO POPULAR A PARTIR DO 1o REGISTRO
+      *          QUE REALMENTE ENTRAR NA JANELA
+
+                 MOVE ZEROS              TO WRK-DATA-RECENTE-INV
+                                            WRK-DATA-PRIMEIRA-INV
               END-IF
-              . 
+              .
 
       *
       *----------------------------------------------------------------*
@@ -262,63 +761,521 @@
       *----------------------------------------------------------------* 
        3100-TRATA-DEPOSITO SECTION.
 
-           IF WRK-DATA-LIDA-INV GREATER WRK-DATA-RECENTE-INV         
-              MOVE WRK-DATA-LIDA-INV   TO   WRK-DATA-RECENTE-INV
+      *    JANELA DE DATAS (REQ 006) - REGISTRO FORA DO PERIODO
+      *    INFORMADO NO CARTAO DE CONTROLE NAO ENTRA NA ACUMULACAO,
+      *    SO' E' CONTADO EM SEPARADO
+
+           IF WRK-DATA-LIDA-INV LESS THAN WRK-DATA-INICIO-INV
+              OR WRK-DATA-LIDA-INV GREATER THAN WRK-DATA-FIM-INV
+              ADD 1 TO ACU-FORA-PERIODO
+           ELSE
+              IF WRK-DATA-LIDA-INV GREATER WRK-DATA-RECENTE-INV
+                 MOVE WRK-DATA-LIDA-INV   TO   WRK-DATA-RECENTE-INV
+              END-IF
+
+              IF ARQENT01-VAL-DEPOS LESS THAN ZEROS
+                 PERFORM 3110-GRAVA-EXCECAO
+              END-IF
+
+              COMPUTE ACU-DEPOSITOS = ACU-DEPOSITOS + ARQENT01-VAL-DEPOS
+              ADD 1 TO ACU-QTDE-DEPOSITOS
+
+              IF WRK-PRIMEIRO-DEPOSITO-DO-BLOCO
+                 MOVE ARQENT01-VAL-DEPOS TO ACU-VAL-MINIMO
+                                             ACU-VAL-MAXIMO
+                 MOVE WRK-DATA-LIDA-INV  TO WRK-DATA-PRIMEIRA-INV
+                 MOVE 'N' TO WRK-SW-PRIMEIRO-DEPOSITO
+              ELSE
+                 IF ARQENT01-VAL-DEPOS LESS THAN ACU-VAL-MINIMO
+                    MOVE ARQENT01-VAL-DEPOS TO ACU-VAL-MINIMO
+                 END-IF
+                 IF ARQENT01-VAL-DEPOS GREATER THAN ACU-VAL-MAXIMO
+                    MOVE ARQENT01-VAL-DEPOS TO ACU-VAL-MAXIMO
+                 END-IF
+                 IF WRK-DATA-LIDA-INV LESS THAN WRK-DATA-PRIMEIRA-INV
+                    MOVE WRK-DATA-LIDA-INV TO WRK-DATA-PRIMEIRA-INV
+                 END-IF
+              END-IF
            END-IF
-             COMPUTE ACU-DEPOSITOS = ACU-DEPOSITOS + ARQENT01-VAL-DEPOS
 
-             PERFORM 3800-LER-DEPOSITOS 
-             .   
+           PERFORM 3800-LER-DEPOSITOS
+           .
        3100-99-FIM.
            EXIT.
-      *----------------------------------------------------------------*       
-      
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NA LISTAGEM DE EXCECAO O DEPOSITO COM VALOR NEGATIVO  *
+      *    (LANCAMENTO REVERTIDO). O VALOR CONTINUA SENDO SOMADO AO    *
+      *    TOTAL DO BLOCO - A LISTAGEM APENAS DA' VISIBILIDADE A ELE   *
+      *----------------------------------------------------------------*
+       3110-GRAVA-EXCECAO SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE ARQEXC01-REGISTRO
+           MOVE ARQENT01-COD-CPF   TO ARQEXC01-COD-CPF
+           MOVE ARQENT01-DIG-CPF   TO ARQEXC01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS TO ARQEXC01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS TO ARQEXC01-VAL-DEPOS
+
+           SET WRK-CN-WRITE     TO TRUE
+           SET WRK-CN-ARQEXC01  TO TRUE
+
+           WRITE FD-ARQEXC01 FROM ARQEXC01-REGISTRO
+
+           IF NOT WRK-FS-EXC01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-EXCECAO-ARQEXC01
+           .
+      *----------------------------------------------------------------*
+       3110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       *    ROTINA DE LEITURA DO ARQUIVO ARQENT01
       *----------------------------------------------------------------*
        3800-LER-DEPOSITOS SECTION.
       *----------------------------------------------------------------*
+      *    LE O PROXIMO REGISTRO VALIDO DE ARQENT01, DESVIANDO PARA   *
+      *    ARQREJ01 (COM MOTIVO) QUALQUER REGISTRO COM CPF INVALIDO   *
+      *----------------------------------------------------------------*
       *
-           INITIALIZE           ARQENT01-REGISTRO     
-           SET WRK-CN-READ      TO TRUE
-           SET WRK-CN-ARQENT01  TO TRUE
+           SET WRK-REGISTRO-INVALIDO TO TRUE
 
-           READ ARQENT01 INTO ARQENT01-REGISTRO.
+           PERFORM UNTIL WRK-REGISTRO-VALIDO OR WRK-FS-ENT01-FIM
+
+              PERFORM 3801-PROXIMO-MERGE
       *
-           EVALUATE WRK-FS-ARQENT01 
-              WHEN '00'
-                    ADD 1 TO ACU-LIDOS-ARQENT01
-                    MOVE ARQENT01-DAT-DEPOS (1:2) TO 
-                         WRK-DATA-LIDA-INV (7:2)
-                    MOVE ARQENT01-DAT-DEPOS (3:2) TO
-                         WRK-DATA-LIDA-INV (5:2)
-                    MOVE ARQENT01-DAT-DEPOS (5:4) TO
-                         WRK-DATA-LIDA-INV (1:4)
-               WHEN '10'
-                    CONTINUE
-               WHEN OTHER 
-                    MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY 
-                    PERFORM 9000-ERROS-ARQUIVOS                                 
-           END-EVALUATE 
+              EVALUATE WRK-FS-ARQENT01
+                 WHEN '00'
+      *                RESTART: PULA REGISTROS DE CPF <= CHECKPOINT
+                       IF WRK-RESTART-PULANDO
+                          MOVE ARQENT01-COD-CPF TO
+                               WRK-CPF-SEQ-ATUAL (1:9)
+                          MOVE ARQENT01-DIG-CPF TO
+                               WRK-CPF-SEQ-ATUAL (10:2)
+                          IF WRK-CPF-SEQ-ATUAL GREATER
+                             WRK-CPF-CKPT-ALVO
+                             SET WRK-RESTART-NORMAL TO TRUE
+                          END-IF
+                       END-IF
+
+                       IF WRK-RESTART-PULANDO
+                          CONTINUE
+                       ELSE
+                          ADD 1 TO ACU-LIDOS-ARQENT01
+                          PERFORM 3820-VALIDA-CPF
+                          IF CPF-VALIDO
+                             PERFORM 3810-VALIDA-SEQUENCIA
+                             MOVE ARQENT01-DAT-DEPOS (1:2) TO
+                                  WRK-DATA-LIDA-INV (7:2)
+                             MOVE ARQENT01-DAT-DEPOS (3:2) TO
+                                  WRK-DATA-LIDA-INV (5:2)
+                             MOVE ARQENT01-DAT-DEPOS (5:4) TO
+                                  WRK-DATA-LIDA-INV (1:4)
+                             SET WRK-REGISTRO-VALIDO TO TRUE
+                          ELSE
+                             PERFORM 3830-GRAVA-REJEITO
+                          END-IF
+                       END-IF
+                  WHEN '10'
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                       PERFORM 9000-ERROS-ARQUIVOS
+              END-EVALUATE
+           END-PERFORM
            .
       *
       *----------------------------------------------------------------*
        3800-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    INTERCALA (MERGE) OS REGISTROS DE ARQENT01 E ARQENT02, OS    *
+      *    DOIS EM ORDEM ASCENDENTE DE CPF, ESCOLHENDO SEMPRE O MENOR   *
+      *    CPF ENTRE OS DOIS BUFFERS E DEVOLVENDO-O EM ARQENT01-        *
+      *    REGISTRO (REQ 010). QUANDO OS DOIS BUFFERS SE ESGOTAM,       *
+      *    LIGA WRK-FS-ENT01-FIM (MESMO SINAL DE FIM-DE-ARQUIVO USADO   *
+      *    NO RESTO DO PROGRAMA)                                       *
+      *----------------------------------------------------------------*
+       3801-PROXIMO-MERGE SECTION.
+      *----------------------------------------------------------------*
+
+           IF NOT WRK-BUF-ENT01-VALIDO AND NOT WRK-FIM-FISICO-ENT01
+              PERFORM 3802-LER-FISICO-ENT01
+           END-IF
+
+           IF WRK-ARQENT02-DISPONIVEL
+              IF NOT WRK-BUF-ENT02-VALIDO AND NOT WRK-FIM-FISICO-ENT02
+                 PERFORM 3803-LER-FISICO-ENT02
+              END-IF
+           END-IF
+
+           EVALUATE TRUE
+              WHEN WRK-BUF-ENT01-VALIDO AND WRK-BUF-ENT02-VALIDO
+                 IF WRK-BUF-ENT02-CPF LESS THAN ARQENT01-CPF
+                    MOVE WRK-BUF-ENT02-CPF       TO ARQENT01-CPF
+                    MOVE WRK-BUF-ENT02-DAT-DEPOS TO ARQENT01-DAT-DEPOS
+                    MOVE WRK-BUF-ENT02-VAL-DEPOS TO ARQENT01-VAL-DEPOS
+                    MOVE 'N'                     TO WRK-SW-BUF-ENT02
+                 ELSE
+                    MOVE 'N'                     TO WRK-SW-BUF-ENT01
+                 END-IF
+                 SET WRK-FS-ENT01-OK TO TRUE
+              WHEN WRK-BUF-ENT01-VALIDO
+                 MOVE 'N'            TO WRK-SW-BUF-ENT01
+                 SET WRK-FS-ENT01-OK TO TRUE
+              WHEN WRK-BUF-ENT02-VALIDO
+                 MOVE WRK-BUF-ENT02-CPF       TO ARQENT01-CPF
+                 MOVE WRK-BUF-ENT02-DAT-DEPOS TO ARQENT01-DAT-DEPOS
+                 MOVE WRK-BUF-ENT02-VAL-DEPOS TO ARQENT01-VAL-DEPOS
+                 MOVE 'N'            TO WRK-SW-BUF-ENT02
+                 SET WRK-FS-ENT01-OK TO TRUE
+              WHEN OTHER
+                 SET WRK-FS-ENT01-FIM TO TRUE
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3801-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    LEITURA FISICA DO PROXIMO REGISTRO DE ARQENT01 PARA O        *
+      *    BUFFER DE MERGE (REQ 010)                                   *
+      *----------------------------------------------------------------*
+       3802-LER-FISICO-ENT01 SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE           ARQENT01-REGISTRO
+           SET WRK-CN-READ      TO TRUE
+           SET WRK-CN-ARQENT01  TO TRUE
+
+           READ ARQENT01 INTO ARQENT01-REGISTRO
+
+           EVALUATE WRK-FS-ARQENT01
+              WHEN '00'
+                 SET WRK-BUF-ENT01-VALIDO TO TRUE
+              WHEN '10'
+                 SET WRK-FIM-FISICO-ENT01 TO TRUE
+              WHEN OTHER
+                 MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                 PERFORM 9000-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3802-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    LEITURA FISICA DO PROXIMO REGISTRO DE ARQENT02 PARA O        *
+      *    BUFFER DE MERGE (REQ 010)                                   *
+      *----------------------------------------------------------------*
+       3803-LER-FISICO-ENT02 SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE           WRK-BUF-ENT02-REGISTRO
+           SET WRK-CN-READ      TO TRUE
+           SET WRK-CN-ARQENT02  TO TRUE
+
+           READ ARQENT02 INTO WRK-BUF-ENT02-REGISTRO
+
+           EVALUATE WRK-FS-ARQENT02
+              WHEN '00'
+                 SET WRK-BUF-ENT02-VALIDO TO TRUE
+              WHEN '10'
+                 SET WRK-FIM-FISICO-ENT02 TO TRUE
+              WHEN OTHER
+                 MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY
+                 PERFORM 9000-ERROS-ARQUIVOS
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3803-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    CONFERE SE O REGISTRO VEIO EM SEQUENCIA ASCENDENTE DE CPF   *
+      *    EM RELACAO AO ULTIMO REGISTRO VALIDO LIDO. SE CTL-MODO-     *
+      *    SEQUENCIA = 'A' (DEFAULT), O JOB E' ABORTADO NO 1o BLOCO    *
+      *    FORA DE SEQUENCIA. SE = 'R', O DESVIO E' GRAVADO NO         *
+      *    RELATORIO DE QUALIDADE (ARQDQR01) E O JOB CONTINUA.         *
+      *----------------------------------------------------------------*
+       3810-VALIDA-SEQUENCIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ARQENT01-COD-CPF TO WRK-CPF-SEQ-ATUAL (1:9)
+           MOVE ARQENT01-DIG-CPF TO WRK-CPF-SEQ-ATUAL (10:2)
+
+           SET WRK-SEQUENCIA-OK TO TRUE
+
+           IF WRK-CPF-SEQ-ATUAL LESS THAN WRK-CPF-SEQ-ULTIMA-LIDA
+              SET WRK-SEQUENCIA-VIOLADA TO TRUE
+              IF CTL-SEQ-REPORTA
+                 PERFORM 3815-GRAVA-QUALIDADE
+              ELSE
+                 DISPLAY '*****************************************'
+                 DISPLAY '*  ARQENT01 FORA DE SEQUENCIA DE CPF     *'
+                 DISPLAY '*  REGISTRO: ' ACU-LIDOS-ARQENT01
+                 DISPLAY '*  CPF ATUAL....: ' WRK-CPF-SEQ-ATUAL
+                 DISPLAY '*  CPF ANTERIOR.: ' WRK-CPF-SEQ-ULTIMA-LIDA
+                 DISPLAY '*  PROGRAMA: ' WRK-PROGRAMA
+                 DISPLAY '*            CANCELADO                   *'
+                 DISPLAY '*****************************************'
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM 4100-FINALIZAR
+              END-IF
+           END-IF
+
+           MOVE WRK-CPF-SEQ-ATUAL        TO WRK-CPF-SEQ-ULTIMA-LIDA
+           MOVE ACU-LIDOS-ARQENT01       TO WRK-LINHA-SEQ-ULTIMA-LIDA
+           .
+      *----------------------------------------------------------------*
+       3810-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NO RELATORIO DE QUALIDADE O BLOCO DE CPF REAPARECIDO  *
+      *    FORA DE SEQUENCIA (MODO REPORTAR)                           *
+      *----------------------------------------------------------------*
+       3815-GRAVA-QUALIDADE SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE ARQDQR01-REGISTRO
+           MOVE ARQENT01-COD-CPF        TO ARQDQR01-COD-CPF
+           MOVE ARQENT01-DIG-CPF        TO ARQDQR01-DIG-CPF
+
+      *    BUSCA O BLOCO ANTERIOR DESTE CPF ESPECIFICO NA TABELA DE
+      *    BLOCOS JA FECHADOS (NAO UM MAXIMO GLOBAL)
+
+           MOVE ARQENT01-COD-CPF        TO WRK-QUAL-COD-CPF-BUSCA
+           MOVE ARQENT01-DIG-CPF        TO WRK-QUAL-DIG-CPF-BUSCA
+           PERFORM 3816-BUSCA-TAB-QUALIDADE
+
+           IF WRK-QUAL-POS GREATER THAN ZEROS
+              MOVE WRK-QUAL-LINHA (WRK-QUAL-POS)
+                                        TO ARQDQR01-LINHA-BLOCO-1
+              MOVE WRK-QUAL-TOTAL (WRK-QUAL-POS)
+                                        TO ARQDQR01-TOTAL-BLOCO-1
+           END-IF
+
+      *    O 2o BLOCO (REAPARECIDO) AINDA NAO ACUMULOU NADA NO
+      *    MOMENTO DESTA DETECCAO - USA O VALOR DO PROPRIO REGISTRO
+      *    LIDO, NAO O ACUMULADOR DO BLOCO ANTERIOR AINDA ABERTO
+
+           MOVE ACU-LIDOS-ARQENT01      TO ARQDQR01-LINHA-BLOCO-2
+           MOVE ARQENT01-VAL-DEPOS      TO ARQDQR01-TOTAL-BLOCO-2
+
+           SET WRK-CN-WRITE    TO TRUE
+           SET WRK-CN-ARQDQR01 TO TRUE
+
+           WRITE FD-ARQDQR01 FROM ARQDQR01-REGISTRO
+
+           IF NOT WRK-FS-DQR01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3815-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    LOCALIZA NA WRK-TAB-QUALIDADE O CPF EM WRK-QUAL-COD-CPF-    *
+      *    BUSCA / WRK-QUAL-DIG-CPF-BUSCA. DEVOLVE EM WRK-QUAL-POS O   *
+      *    INDICE ENCONTRADO, OU ZEROS SE O CPF AINDA NAO FOI VISTO    *
+      *----------------------------------------------------------------*
+       3816-BUSCA-TAB-QUALIDADE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-QUAL-POS
+           PERFORM VARYING WRK-QUAL-IDX FROM 1 BY 1
+                      UNTIL WRK-QUAL-IDX GREATER WRK-QUAL-QTDE
+              IF WRK-QUAL-COD-CPF (WRK-QUAL-IDX) EQUAL
+                                         WRK-QUAL-COD-CPF-BUSCA
+                 AND WRK-QUAL-DIG-CPF (WRK-QUAL-IDX) EQUAL
+                                         WRK-QUAL-DIG-CPF-BUSCA
+                 MOVE WRK-QUAL-IDX TO WRK-QUAL-POS
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       3816-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    VALIDA O DIGITO VERIFICADOR DO CPF (ALGORITMO PADRAO -      *
+      *    MODULO 11 SOBRE OS 9 DIGITOS BASE, DUAS VEZES)              *
+      *----------------------------------------------------------------*
+       3820-VALIDA-CPF SECTION.
+      *----------------------------------------------------------------*
+
+           SET CPF-INVALIDO TO TRUE
+           MOVE ARQENT01-COD-CPF TO WRK-CPF-COD-ALFA
+           MOVE ARQENT01-DIG-CPF TO WRK-CPF-DIG-ALFA
+
+      *    REJEITA CPF COM TODOS OS 9 PRIMEIROS DIGITOS IGUAIS
+      *    (000000000 A 999999999) - O CALCULO DO MODULO 11 ABAIXO
+      *    ACEITARIA ESSES NUMEROS POR COINCIDENCIA MATEMATICA, MAS
+      *    NENHUM DELES E' UM CPF REAL VALIDO
+
+           SET CPF-DIGITOS-IGUAIS TO TRUE
+           PERFORM VARYING WRK-CPF-IDX FROM 2 BY 1
+                      UNTIL WRK-CPF-IDX GREATER 9
+              IF WRK-CPF-DIGITO (WRK-CPF-IDX) NOT EQUAL
+                 WRK-CPF-DIGITO (1)
+                 MOVE 'N' TO WRK-SW-CPF-REPETIDO
+              END-IF
+           END-PERFORM
+
+           IF CPF-DIGITOS-IGUAIS
+              SET CPF-INVALIDO TO TRUE
+           ELSE
+
+      *       PRIMEIRO DIGITO VERIFICADOR (PESOS DE 10 A 2 SOBRE 1-9)
+
+              MOVE ZEROS TO WRK-CPF-SOMA
+              PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                         UNTIL WRK-CPF-IDX GREATER 9
+                 COMPUTE WRK-CPF-PESO = 11 - WRK-CPF-IDX
+                 COMPUTE WRK-CPF-SOMA =
+                    WRK-CPF-SOMA +
+                    (WRK-CPF-DIGITO (WRK-CPF-IDX) * WRK-CPF-PESO)
+              END-PERFORM
+              COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA, 11)
+              IF WRK-CPF-RESTO LESS THAN 2
+                 MOVE ZEROS TO WRK-CPF-DV-CALC1
+              ELSE
+                 COMPUTE WRK-CPF-DV-CALC1 = 11 - WRK-CPF-RESTO
+              END-IF
+
+      *       SEGUNDO DIGITO VERIFICADOR (PESOS DE 11 A 2 SOBRE 1-10,
+      *       JA INCLUINDO O 1o DIGITO VERIFICADOR CALCULADO). GUARDA
+      *       O 1o DIGITO LIDO ANTES DE SOBRESCREVER O ARRAY, POIS A
+      *       COMPARACAO ABAIXO PRECISA DO VALOR ORIGINAL
+
+              MOVE WRK-CPF-DIGITO (10) TO WRK-CPF-DV-LIDO-1
+              MOVE WRK-CPF-DV-CALC1 TO WRK-CPF-DIGITO (10)
+
+              MOVE ZEROS TO WRK-CPF-SOMA
+              PERFORM VARYING WRK-CPF-IDX FROM 1 BY 1
+                         UNTIL WRK-CPF-IDX GREATER 10
+                 COMPUTE WRK-CPF-PESO = 12 - WRK-CPF-IDX
+                 COMPUTE WRK-CPF-SOMA =
+                    WRK-CPF-SOMA +
+                    (WRK-CPF-DIGITO (WRK-CPF-IDX) * WRK-CPF-PESO)
+              END-PERFORM
+              COMPUTE WRK-CPF-RESTO = FUNCTION MOD (WRK-CPF-SOMA, 11)
+              IF WRK-CPF-RESTO LESS THAN 2
+                 MOVE ZEROS TO WRK-CPF-DV-CALC2
+              ELSE
+                 COMPUTE WRK-CPF-DV-CALC2 = 11 - WRK-CPF-RESTO
+              END-IF
+
+              IF WRK-CPF-DV-CALC1 EQUAL WRK-CPF-DV-LIDO-1
+                 AND WRK-CPF-DV-CALC2 EQUAL WRK-CPF-DIGITO (11)
+                 SET CPF-VALIDO TO TRUE
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3820-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE REJEITOS O REGISTRO COM CPF INVALIDO    *
+      *----------------------------------------------------------------*
+       3830-GRAVA-REJEITO SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE ARQREJ01-REGISTRO
+           MOVE ARQENT01-COD-CPF   TO ARQREJ01-COD-CPF
+           MOVE ARQENT01-DIG-CPF   TO ARQREJ01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS TO ARQREJ01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS TO ARQREJ01-VAL-DEPOS
+           MOVE 01                 TO ARQREJ01-COD-MOTIVO
+           MOVE 'DV DO CPF INVALIDO'
+                                    TO ARQREJ01-DESC-MOTIVO
+
+           SET WRK-CN-WRITE     TO TRUE
+           SET WRK-CN-ARQREJ01  TO TRUE
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-REJEITADOS-ARQREJ01
+           .
+      *----------------------------------------------------------------*
+       3830-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------
        3900-GRAVA-SAIDA SECTION.
       *----------------------------------------------------------------*
 
            MOVE WRK-COD-CPF-ANT  TO ARQSAI01-COD-CPF
-           MOVE WRK-DIG-CPF-ANT  TO ARQSAI01-DIG-CPF 
-           MOVE WRK-DATA-ANT-INV TO ARQSAI01-DAT-DEPOS 
-           MOVE '.' TO ARQSAI01-DAT-DEPOS (3:1)
+           MOVE WRK-DIG-CPF-ANT  TO ARQSAI01-DIG-CPF
+
+      *    DATA DO ULTIMO DEPOSITO DO BLOCO, DE AAAAMMDD (WRK-DATA-
+      *    RECENTE-INV) PARA O FORMATO DD-MM-AAAA DO ARQENT01 ORIGINAL
+
+           MOVE SPACES TO ARQSAI01-DAT-DEPOS
+           MOVE WRK-DATA-RECENTE-INV (7:2) TO ARQSAI01-DAT-DEPOS (1:2)
+           MOVE WRK-DATA-RECENTE-INV (5:2) TO ARQSAI01-DAT-DEPOS (4:2)
+           MOVE WRK-DATA-RECENTE-INV (1:4) TO ARQSAI01-DAT-DEPOS (7:4)
+           MOVE '-' TO ARQSAI01-DAT-DEPOS (3:1)
                        ARQSAI01-DAT-DEPOS (6:1)
 
            MOVE '-'       TO ARQSAI01-REGISTRO (12:1)
            MOVE ';'       TO ARQSAI01-REGISTRO (15:1)
-                          TO ARQSAI01-REGISTRO (26:1)        
+                             ARQSAI01-REGISTRO (26:1)
+
+           MOVE ACU-DEPOSITOS     TO ARQSAI01-VAL-DEPOS
+
+      *    QTDE/MEDIA/MINIMO/MAXIMO DE DEPOSITOS DO BLOCO (REQ 002)
+
+           MOVE ACU-QTDE-DEPOSITOS TO ARQSAI01-QTDE-DEPOSITOS
+           IF ACU-QTDE-DEPOSITOS GREATER THAN ZEROS
+              COMPUTE ACU-VAL-MEDIO ROUNDED =
+                 ACU-DEPOSITOS / ACU-QTDE-DEPOSITOS
+           ELSE
+              MOVE ZEROS TO ACU-VAL-MEDIO
+           END-IF
+           MOVE ACU-VAL-MEDIO      TO ARQSAI01-VAL-MEDIO
+           MOVE ACU-VAL-MINIMO     TO ARQSAI01-VAL-MINIMO
+           MOVE ACU-VAL-MAXIMO     TO ARQSAI01-VAL-MAXIMO
+
+      *    DATA DO PRIMEIRO DEPOSITO DO BLOCO NO PERIODO (REQ 012),
+      *    NO MESMO FORMATO DD-MM-AAAA DA COLUNA DAT-DEPOS ACIMA
+
+           MOVE SPACES TO ARQSAI01-DAT-PRIMEIRO
+           MOVE WRK-DATA-PRIMEIRA-INV (7:2)
+                                TO ARQSAI01-DAT-PRIMEIRO (1:2)
+           MOVE WRK-DATA-PRIMEIRA-INV (5:2)
+                                TO ARQSAI01-DAT-PRIMEIRO (4:2)
+           MOVE WRK-DATA-PRIMEIRA-INV (1:4)
+                                TO ARQSAI01-DAT-PRIMEIRO (7:4)
+           MOVE '-' TO ARQSAI01-DAT-PRIMEIRO (3:1)
+                       ARQSAI01-DAT-PRIMEIRO (6:1)
+
+      *    NOME DO CLIENTE, VIA CADASTRO ARQCAD01 (REQ 013)
+
+           PERFORM 3905-BUSCA-NOME-CLIENTE
+
+      *    SALDO ACUMULADO NO MES, VIA ARQSAL01 (REQ 014)
+
+           PERFORM 3906-ATUALIZA-SALDO-MES
+           MOVE WRK-SALDO-MES-ATUAL TO ARQSAI01-VAL-SALDO-MES
+
+      *    ATUALIZA NA TABELA DE BLOCOS FECHADOS O REGISTRO DESTE CPF
+      *    (USADA PELO RELATORIO DE QUALIDADE QUANDO O MODO =
+      *    'REPORTAR' - REQ 011)
+
+           PERFORM 3901-ATUALIZA-TAB-QUALIDADE
 
            SET WRK-CN-WRITE TO TRUE
            SET WRK-CN-ARQSAI01 TO TRUE
@@ -331,13 +1288,258 @@
 
            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1
 
-           INITIALIZE ARQSAI01-REGISTRO    
+      *    EXTRATO DE LARGURA FIXA PARA O SUBSISTEMA DE CONTAS (REQ
+      *    008) - MESMO TOTAL POR CPF, SEM PONTUACAO E COM OS VALORES
+      *    EM COMP-3
+
+           INITIALIZE ARQSAI02-REGISTRO
+           MOVE WRK-COD-CPF-ANT    TO ARQSAI02-COD-CPF
+           MOVE WRK-DIG-CPF-ANT    TO ARQSAI02-DIG-CPF
+           MOVE WRK-DATA-RECENTE-INV TO ARQSAI02-DAT-DEPOS
+           MOVE WRK-DATA-PRIMEIRA-INV TO ARQSAI02-DAT-PRIMEIRO
+           MOVE ACU-DEPOSITOS      TO ARQSAI02-VAL-DEPOS
+           MOVE ACU-QTDE-DEPOSITOS TO ARQSAI02-QTDE-DEPOS
+           MOVE ACU-VAL-MEDIO      TO ARQSAI02-VAL-MEDIO
+           MOVE ACU-VAL-MINIMO     TO ARQSAI02-VAL-MINIMO
+           MOVE ACU-VAL-MAXIMO     TO ARQSAI02-VAL-MAXIMO
+           MOVE WRK-SALDO-MES-ATUAL TO ARQSAI02-VAL-SALDO-MES
+
+           SET WRK-CN-WRITE    TO TRUE
+           SET WRK-CN-ARQSAI02 TO TRUE
+
+           WRITE FD-ARQSAI02 FROM ARQSAI02-REGISTRO
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+      *    RANKING DOS MAIORES DEPOSITANTES (REQ 009)
+
+           PERFORM 3920-ATUALIZA-RANKING
+
+      *    CHECKPOINT PERIODICO (REQ 005) - UM A CADA
+      *    WRK-CKPT-INTERVALO BLOCOS DE CPF GRAVADOS
+
+           ADD 1 TO WRK-CKPT-CONTADOR
+           IF WRK-CKPT-CONTADOR GREATER THAN OR EQUAL TO
+              WRK-CKPT-INTERVALO
+              PERFORM 3910-GRAVA-CHECKPOINT
+              MOVE ZEROS TO WRK-CKPT-CONTADOR
+           END-IF
+
+           INITIALIZE ARQSAI01-REGISTRO
            .
       *----------------------------------------------------------------*
        3900-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
+      *    GRAVA OU ATUALIZA NA WRK-TAB-QUALIDADE O BLOCO DE CPF QUE    *
+      *    ACABOU DE FECHAR (WRK-COD-CPF-ANT/WRK-DIG-CPF-ANT)           *
+      *----------------------------------------------------------------*
+       3901-ATUALIZA-TAB-QUALIDADE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-COD-CPF-ANT TO WRK-QUAL-COD-CPF-BUSCA
+           MOVE WRK-DIG-CPF-ANT TO WRK-QUAL-DIG-CPF-BUSCA
+           PERFORM 3816-BUSCA-TAB-QUALIDADE
+
+           IF WRK-QUAL-POS EQUAL ZEROS
+              AND WRK-QUAL-QTDE LESS THAN 5000
+              ADD 1 TO WRK-QUAL-QTDE
+              MOVE WRK-QUAL-QTDE TO WRK-QUAL-POS
+              MOVE WRK-COD-CPF-ANT TO WRK-QUAL-COD-CPF (WRK-QUAL-POS)
+              MOVE WRK-DIG-CPF-ANT TO WRK-QUAL-DIG-CPF (WRK-QUAL-POS)
+           END-IF
+
+           IF WRK-QUAL-POS GREATER THAN ZEROS
+              MOVE WRK-LINHA-SEQ-ULTIMA-LIDA
+                                       TO WRK-QUAL-LINHA (WRK-QUAL-POS)
+              MOVE ACU-DEPOSITOS       TO WRK-QUAL-TOTAL (WRK-QUAL-POS)
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3901-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    BUSCA O NOME DO CLIENTE NO CADASTRO ARQCAD01 PELO CPF DO    *
+      *    BLOCO RECEM FECHADO (REQ 013). SE O CADASTRO NAO ESTIVER    *
+      *    DISPONIVEL OU O CPF NAO FOR ENCONTRADO, ARQSAI01-NOME FICA  *
+      *    EM BRANCO                                                  *
+      *----------------------------------------------------------------*
+       3905-BUSCA-NOME-CLIENTE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES TO ARQSAI01-NOME
+
+           IF WRK-ARQCAD01-DISPONIVEL
+              MOVE WRK-COD-CPF-ANT TO ARQCAD01-COD-CPF
+              MOVE WRK-DIG-CPF-ANT TO ARQCAD01-DIG-CPF
+
+              SET WRK-CN-READ     TO TRUE
+              SET WRK-CN-ARQCAD01 TO TRUE
+
+              READ ARQCAD01 KEY IS ARQCAD01-CPF
+
+              IF WRK-FS-CAD01-OK
+                 MOVE ARQCAD01-NOME TO ARQSAI01-NOME
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3905-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    SOMA ACU-DEPOSITOS AO SALDO CARREGADO DA EXECUCAO ANTERIOR  *
+      *    (ARQSAL01), GRAVANDO O NOVO SALDO ACUMULADO NO MES PARA A   *
+      *    PROXIMA EXECUCAO (REQ 014). SE O ARQUIVO NAO ESTIVER         *
+      *    DISPONIVEL OU O CPF AINDA NAO TIVER SALDO, O SALDO ANTERIOR *
+      *    E' TRATADO COMO ZERO                                        *
+      *----------------------------------------------------------------*
+       3906-ATUALIZA-SALDO-MES SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ACU-DEPOSITOS TO WRK-SALDO-MES-ATUAL
+
+           IF WRK-ARQSAL01-DISPONIVEL
+              MOVE WRK-COD-CPF-ANT TO ARQSAL01-COD-CPF
+              MOVE WRK-DIG-CPF-ANT TO ARQSAL01-DIG-CPF
+
+              SET WRK-CN-READ     TO TRUE
+              SET WRK-CN-ARQSAL01 TO TRUE
+
+              READ ARQSAL01 KEY IS ARQSAL01-CPF
+
+              IF WRK-FS-SAL01-OK
+                 COMPUTE WRK-SALDO-MES-ATUAL =
+                    ARQSAL01-SALDO-ANTERIOR + ACU-DEPOSITOS
+                 MOVE WRK-SALDO-MES-ATUAL TO ARQSAL01-SALDO-ANTERIOR
+
+                 SET WRK-CN-WRITE TO TRUE
+                 REWRITE ARQSAL01-REGISTRO
+
+                 IF NOT WRK-FS-SAL01-OK
+                    PERFORM 9000-ERROS-ARQUIVOS
+                 END-IF
+              ELSE
+                 MOVE WRK-SALDO-MES-ATUAL TO ARQSAL01-SALDO-ANTERIOR
+
+                 SET WRK-CN-WRITE TO TRUE
+                 WRITE ARQSAL01-REGISTRO
+
+                 IF NOT WRK-FS-SAL01-OK
+                    PERFORM 9000-ERROS-ARQUIVOS
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3906-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O CHECKPOINT DA POSICAO ATUAL (ULTIMO CPF FECHADO,    *
+      *    QTDE LIDOS/GRAVADOS) PARA PERMITIR RESTART EM EXECUCAO      *
+      *    FUTURA                                                     *
+      *----------------------------------------------------------------*
+       3910-GRAVA-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE ARQCKP01-REGISTRO
+           MOVE WRK-COD-CPF-ANT        TO ARQCKP01-COD-CPF
+           MOVE WRK-DIG-CPF-ANT        TO ARQCKP01-DIG-CPF
+           MOVE ACU-LIDOS-ARQENT01     TO ARQCKP01-QTDE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01     TO ARQCKP01-QTDE-GRAVA
+
+           SET WRK-CN-WRITE    TO TRUE
+           SET WRK-CN-ARQCKP01 TO TRUE
+
+           WRITE FD-ARQCKP01 FROM ARQCKP01-REGISTRO
+
+           IF NOT WRK-FS-CKP01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3910-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    INSERE O BLOCO DE CPF RECEM FECHADO NA TABELA DE RANKING,   *
+      *    MANTENDO-A EM ORDEM DESCRESCENTE DE VALOR E LIMITADA A 100  *
+      *    POSICOES (REQ 009)                                         *
+      *----------------------------------------------------------------*
+       3920-ATUALIZA-RANKING SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM VARYING WRK-RNK-IDX FROM 1 BY 1
+              UNTIL WRK-RNK-IDX GREATER WRK-RNK-QTDE
+                 OR ACU-DEPOSITOS GREATER
+                    WRK-RNK-VAL-DEPOS (WRK-RNK-IDX)
+              CONTINUE
+           END-PERFORM
+           MOVE WRK-RNK-IDX TO WRK-RNK-POS
+
+           IF WRK-RNK-POS LESS THAN OR EQUAL TO 100
+              IF WRK-RNK-QTDE LESS THAN 100
+                 ADD 1 TO WRK-RNK-QTDE
+              END-IF
+
+              PERFORM VARYING WRK-RNK-IDX FROM WRK-RNK-QTDE BY -1
+                 UNTIL WRK-RNK-IDX NOT GREATER THAN WRK-RNK-POS
+                 MOVE WRK-RNK-ITEM (WRK-RNK-IDX - 1) TO
+                      WRK-RNK-ITEM (WRK-RNK-IDX)
+              END-PERFORM
+
+              MOVE WRK-COD-CPF-ANT TO WRK-RNK-COD-CPF (WRK-RNK-POS)
+              MOVE WRK-DIG-CPF-ANT TO WRK-RNK-DIG-CPF (WRK-RNK-POS)
+              MOVE ACU-DEPOSITOS   TO WRK-RNK-VAL-DEPOS (WRK-RNK-POS)
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3920-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA EM ARQRNK01 AS CTL-TOP-N PRIMEIRAS POSICOES DA        *
+      *    TABELA DE RANKING (OU TODAS, SE CTL-TOP-N = ZEROS)          *
+      *----------------------------------------------------------------*
+       4110-GRAVA-RANKING SECTION.
+      *----------------------------------------------------------------*
+
+           IF CTL-TOP-N GREATER THAN ZEROS
+              AND CTL-TOP-N LESS THAN WRK-RNK-QTDE
+              MOVE CTL-TOP-N    TO WRK-RNK-TOP-LIMITE
+           ELSE
+              MOVE WRK-RNK-QTDE TO WRK-RNK-TOP-LIMITE
+           END-IF
+
+           PERFORM VARYING WRK-RNK-IDX FROM 1 BY 1
+              UNTIL WRK-RNK-IDX GREATER WRK-RNK-TOP-LIMITE
+
+              INITIALIZE ARQRNK01-REGISTRO
+              MOVE WRK-RNK-IDX TO ARQRNK01-POSICAO
+              MOVE WRK-RNK-COD-CPF   (WRK-RNK-IDX) TO ARQRNK01-COD-CPF
+              MOVE WRK-RNK-DIG-CPF   (WRK-RNK-IDX) TO ARQRNK01-DIG-CPF
+              MOVE WRK-RNK-VAL-DEPOS (WRK-RNK-IDX) TO ARQRNK01-VAL-DEPOS
+
+              SET WRK-CN-WRITE    TO TRUE
+              SET WRK-CN-ARQRNK01 TO TRUE
+
+              WRITE FD-ARQRNK01 FROM ARQRNK01-REGISTRO
+
+              IF NOT WRK-FS-RNK01-OK
+                 PERFORM 9000-ERROS-ARQUIVOS
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       4110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
       *    ROTINA DE TRATAMENTO DE ERRO
       *----------------------------------------------------------------*
        9000-ERROS-ARQUIVOS SECTION.
@@ -347,7 +1549,7 @@
            DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
            DISPLAY '* COMANDO: ' WRK-COMANDO '*'
            DISPLAY '* ARQUIVO: ' WRK-ARQUIVO '*'
-           DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '*'
+           DISPLAY '* FILE-STATUS:' WRK-FS-DISPLAY '*'
            DISPLAY '* PROGRAMA:' WRK-PROGRAMA '*'
            DISPLAY '*                   CANCELADO                  *'
            DISPLAY '************************************************'
@@ -363,15 +1565,53 @@
       *----------------------------------------------------------------*
        4100-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           PERFORM 4110-GRAVA-RANKING
+
            CLOSE ARQENT01.
+           IF WRK-ARQENT02-DISPONIVEL
+              CLOSE ARQENT02
+           END-IF.
            CLOSE ARQSAI01.
+           CLOSE ARQREJ01.
+           CLOSE ARQDQR01.
+           CLOSE ARQEXC01.
+           CLOSE ARQCKP01.
+           CLOSE ARQSAI02.
+           CLOSE ARQRNK01.
+           IF WRK-ARQCAD01-DISPONIVEL
+              CLOSE ARQCAD01
+           END-IF.
+           IF WRK-ARQSAL01-DISPONIVEL
+              CLOSE ARQSAL01
+           END-IF.
 
            SET WRK-CN-CLOSE TO TRUE.
 
            IF NOT WRK-FS-SAI01-OK AND WRK-FS-ENT01-FIM
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
-           
+
+      *    CONFERE A QTDE. DE REGISTROS LIDOS CONTRA O TOTAL ESPERADO
+      *    INFORMADO NO CARTAO DE CONTROLE (ZEROS = NAO CONFERIR)
+
+           IF CTL-QTDE-ESPERADA GREATER THAN ZEROS
+              AND CTL-QTDE-ESPERADA NOT EQUAL ACU-LIDOS-ARQENT01
+              DISPLAY '**********************************************'
+              DISPLAY '*           QUEBRA DE BALANCEAMENTO            *'
+              DISPLAY '* QTDE. ESPERADA (CARTAO): ' CTL-QTDE-ESPERADA
+              DISPLAY '* QTDE. LIDA (ARQENT01)..: ' ACU-LIDOS-ARQENT01
+              DISPLAY '* ' WRK-PROGRAMA ' TERMINOU COM DIVERGENCIA   *'
+              DISPLAY '**********************************************'
+
+      *       NAO REBAIXA UM RETURN-CODE MAIS GRAVE JA SINALIZADO
+      *       (EX.: 16 DE 3810-VALIDA-SEQUENCIA) PARA O 8 DE MERA
+      *       QUEBRA DE BALANCEAMENTO
+
+              IF RETURN-CODE LESS THAN 8
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           END-IF
+
            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTDREG
             DISPLAY '**********************************************'
             DISPLAY '* QTDE. DE REGISTROS LIDOS   : ' WRK-MASK-QTDREG
@@ -379,6 +1619,15 @@
             MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK-QTDREG
             DISPLAY '* QTDE. DE REGISTROS GRAVADOS: ' WRK-MASK-QTDREG
                                                          '        *'
+            MOVE ACU-REJEITADOS-ARQREJ01 TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. DE REGISTROS REJEITADOS: ' WRK-MASK-QTDREG
+                                                         '      *'
+            MOVE ACU-EXCECAO-ARQEXC01   TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. DEPOSITOS NEGATIVOS (EXCECAO): '
+                                           WRK-MASK-QTDREG '   *'
+            MOVE ACU-FORA-PERIODO       TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. FORA DA JANELA DE DATAS: '
+                                           WRK-MASK-QTDREG '        *'
             DISPLAY '* ' WRK-PROGRAMA
                               ' FIM NORMAL                        *'
             DISPLAY '**********************************************'
@@ -394,4 +1643,4 @@
       *----------------------------------------------------------------*
        9900-ENCERRAR SECTION.
       *----------------------------------------------------------------*
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
