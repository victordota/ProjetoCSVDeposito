@@ -1,12 +1,19 @@
       ******************************************************************
       * NOME BOOK : SAI02112
       * DESCRICAO : ARQUIVO DE DEPOSITOS EM CONTA-CORRENTE
-      * TAMANHO   :  38 BYTES
+      * TAMANHO   : 152 BYTES
       ************************* DADOS DE SAIDA ***********************
       * COD-CPF          : CPF DO CORRENTISTA
       * DIG-CPF          : DIGITO VERIFICADOR DO CPF
       * DAT-DEPOS        : DATA DO DEPOSITO  (dd-mm-aaaa)
       * VAL-DEPOS        : VALOR DO DEPOSITO
+      * QTDE-DEPOSITOS   : QTDE DE DEPOSITOS ACUMULADOS NO PERIODO
+      * VAL-MEDIO        : VALOR MEDIO POR DEPOSITO NO PERIODO
+      * VAL-MINIMO       : MENOR DEPOSITO UNICO NO PERIODO
+      * VAL-MAXIMO       : MAIOR DEPOSITO UNICO NO PERIODO
+      * DAT-PRIMEIRO     : DATA DO PRIMEIRO DEPOSITO NO PERIODO
+      * NOME             : NOME DO CLIENTE (CADASTRO CAD02112)
+      * VAL-SALDO-MES    : SALDO ACUMULADO NO MES (ANTERIOR + PERIODO)
       ******************************************************************
           01 ARQSAI01-REGISTRO.
              03 ARQSAI01-COD-CPF        PIC 999.999.999.
@@ -16,3 +23,17 @@
              03 ARQSAI01-DAT-DEPOS      PIC X(10)  VALUE SPACES.
              03 FILLER                  PIC X(01).
              03 ARQSAI01-VAL-DEPOS      PIC Z.ZZZ.ZZ9,99.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-QTDE-DEPOSITOS PIC ZZZZ9.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-VAL-MEDIO      PIC Z.ZZZ.ZZ9,99.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-VAL-MINIMO     PIC Z.ZZZ.ZZ9,99.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-VAL-MAXIMO     PIC Z.ZZZ.ZZ9,99.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-DAT-PRIMEIRO   PIC X(10)  VALUE SPACES.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-NOME           PIC X(40)  VALUE SPACES.
+             03 FILLER                  PIC X(01)  VALUE ';'.
+             03 ARQSAI01-VAL-SALDO-MES  PIC Z.ZZZ.ZZZ.ZZ9,99.
