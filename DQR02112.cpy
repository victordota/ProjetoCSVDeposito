@@ -0,0 +1,21 @@
+      ******************************************************************
+      * NOME BOOK : DQR02112
+      * DESCRICAO : RELATORIO DE QUALIDADE - BLOCOS DE CPF FORA DE
+      *             SEQUENCIA (MODO REPORTAR, SEM ABORTAR O JOB)
+      * TAMANHO   :  43 BYTES
+      ************************* DADOS DO RELATORIO ********************
+      * COD-CPF          : CPF QUE REAPARECEU FORA DE SEQUENCIA
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * LINHA-BLOCO-1    : REGISTRO (ACU-LIDOS) ONDE O 1o BLOCO FECHOU
+      * TOTAL-BLOCO-1    : TOTAL ACUMULADO NO 1o BLOCO
+      * LINHA-BLOCO-2    : REGISTRO (ACU-LIDOS) ONDE O 2o BLOCO COMECOU
+      * TOTAL-BLOCO-2    : TOTAL ACUMULADO NO 2o BLOCO (ATE O MOMENTO)
+      ******************************************************************
+
+          01 ARQDQR01-REGISTRO.
+             03 ARQDQR01-COD-CPF        PIC  9(09)  VALUE ZEROS.
+             03 ARQDQR01-DIG-CPF        PIC  9(02)  VALUE ZEROS.
+             03 ARQDQR01-LINHA-BLOCO-1  PIC  9(07)  VALUE ZEROS.
+             03 ARQDQR01-TOTAL-BLOCO-1  PIC S9(15)V99 COMP-3 VALUE +0.
+             03 ARQDQR01-LINHA-BLOCO-2  PIC  9(07)  VALUE ZEROS.
+             03 ARQDQR01-TOTAL-BLOCO-2  PIC S9(15)V99 COMP-3 VALUE +0.
