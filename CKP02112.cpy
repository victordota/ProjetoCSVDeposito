@@ -0,0 +1,16 @@
+      ******************************************************************
+      * NOME BOOK : CKP02112
+      * DESCRICAO : CHECKPOINT DE POSICAO DO EXER0212 PARA RESTART
+      * TAMANHO   :  21 BYTES
+      ************************* DADOS DO CHECKPOINT *******************
+      * COD-CPF          : CPF DO ULTIMO REGISTRO PROCESSADO
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * QTDE-LIDOS       : ACU-LIDOS-ARQENT01 NO MOMENTO DO CHECKPOINT
+      * QTDE-GRAVA       : ACU-GRAVA-ARQSAI01 NO MOMENTO DO CHECKPOINT
+      ******************************************************************
+
+          01 ARQCKP01-REGISTRO.
+             03 ARQCKP01-COD-CPF        PIC  9(09)  VALUE ZEROS.
+             03 ARQCKP01-DIG-CPF        PIC  9(02)  VALUE ZEROS.
+             03 ARQCKP01-QTDE-LIDOS     PIC  9(05)  VALUE ZEROS.
+             03 ARQCKP01-QTDE-GRAVA     PIC  9(05)  VALUE ZEROS.
