@@ -0,0 +1,18 @@
+      ******************************************************************
+      * NOME BOOK : SAL02112
+      * DESCRICAO : SALDO-CARREGADO (CARRY-FORWARD) DE DEPOSITOS POR CPF
+      *             USADO PARA MANTER O SALDO ACUMULADO NO MES ENTRE
+      *             EXECUCOES DIARIAS DO EXER0212
+      * ORGANIZACAO: INDEXADA, CHAVE = ARQSAL01-CPF
+      * TAMANHO   :  21 BYTES
+      ************************* DADOS DO SALDO ************************
+      * COD-CPF          : CPF DO CLIENTE
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * SALDO-ANTERIOR   : SALDO ACUMULADO NO MES ATE A EXECUCAO ANTERIOR
+      ******************************************************************
+
+          01 ARQSAL01-REGISTRO.
+             03 ARQSAL01-CPF.
+                05 ARQSAL01-COD-CPF       PIC  9(09)  VALUE ZEROS.
+                05 ARQSAL01-DIG-CPF       PIC  9(02)  VALUE ZEROS.
+             03 ARQSAL01-SALDO-ANTERIOR   PIC S9(17)V99 COMP-3 VALUE +0.
