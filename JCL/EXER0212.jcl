@@ -0,0 +1,105 @@
+//EXER0212 JOB  (DEPOSITO),'DOTA',CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL DE EXECUCAO DO EXER0212 - RESUMO DE DEPOSITOS POR CPF     *
+//*                                                                *
+//* PASSO SRTENT  : GARANTE QUE O ENT02112 CHEGUE A EXER0212      *
+//*                 EM SEQUENCIA ASCENDENTE DE CPF (REQ 001).     *
+//*                 ESTE PASSO E' A REDE DE SEGURANCA NO NIVEL DE *
+//*                 JCL; O PROGRAMA TAMBEM VALIDA A SEQUENCIA NO  *
+//*                 3800-LER-DEPOSITOS E ABORTA (OU REPORTA,      *
+//*                 CONFORME O CARTAO DE CONTROLE) SE RECEBER UM  *
+//*                 ARQUIVO FORA DE ORDEM MESMO ASSIM.            *
+//*--------------------------------------------------------------*
+//SRTENT   EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.DEPOSITO.ENT02112,DISP=SHR
+//SORTOUT  DD DSN=&&ENT02112.ORDENADO,DISP=(,PASS),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD *
+  SORT FIELDS=(1,11,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* PASSO SRTENT2 : IDEM AO SRTENT ACIMA, MAS PARA O ARQENT02     *
+//*                 (FILIAL2) - O MERGE POR CPF DO REQ 010        *
+//*                 (3801-PROXIMO-MERGE) EXIGE QUE OS DOIS FLUXOS *
+//*                 CHEGUEM ORDENADOS.                            *
+//*--------------------------------------------------------------*
+//SRTENT2  EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.DEPOSITO.ENT02112.FILIAL2,DISP=SHR
+//SORTOUT  DD DSN=&&ENT02112F2.ORDENADO,DISP=(,PASS),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD *
+  SORT FIELDS=(1,11,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* PASSO DEFSAL : GARANTE QUE O CLUSTER VSAM DO ARQSAL01 JA      *
+//*                EXISTE ANTES DO EXER0212 RECEBER CONTROLE.     *
+//*                NA 1a EXECUCAO DO MES O CLUSTER AINDA NAO      *
+//*                EXISTE - DEFINE UM VAZIO. SE JA EXISTIR, O     *
+//*                DEFINE RETORNA ERRO DE NOME DUPLICADO, QUE E'  *
+//*                IGNORADO (SET MAXCC=0) E A EXECUCAO SEGUE      *
+//*                NORMALMENTE SOBRE O CLUSTER JA CADASTRADO.     *
+//*--------------------------------------------------------------*
+//DEFSAL   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.DEPOSITO.SALDOMES) -
+         INDEXED                               -
+         RECORDSIZE(21 21)                     -
+         KEYS(11 0)                            -
+         RECORDS(2000 500)                     -
+         VOLUMES(SYSDA))
+  SET MAXCC = 0
+/*
+//*--------------------------------------------------------------*
+//* PASSO EXER0212: PROGRAMA PRINCIPAL                            *
+//*--------------------------------------------------------------*
+//EXER0212 EXEC PGM=EXER0212
+//ARQENT01 DD DSN=&&ENT02112.ORDENADO,DISP=(OLD,DELETE)
+//ARQENT02 DD DSN=&&ENT02112F2.ORDENADO,DISP=(OLD,DELETE)
+//ARQPARM01 DD DSN=PROD.DEPOSITO.CTL02112,DISP=SHR
+//ARQCAD01 DD DSN=PROD.CADASTRO.CLIENTES,DISP=SHR
+//ARQSAL01 DD DSN=PROD.DEPOSITO.SALDOMES,DISP=OLD
+//*--------------------------------------------------------------*
+//* CHECKPOINT/RESTART (REQ 005) - ARQCKPI01 E' A GERACAO ANTERIOR *
+//* (SOMENTE QUANDO CTL-RESTART = 'S' NO CARTAO DE CONTROLE; SE     *
+//* NAO HOUVER GERACAO ANTERIOR, REMOVER ESTA DD - O PROGRAMA TRATA *
+//* ARQCKPI01 COMO OPCIONAL). ARQCKP01 E' SEMPRE UMA NOVA GERACAO.  *
+//*--------------------------------------------------------------*
+//ARQCKPI01 DD DSN=PROD.DEPOSITO.CHECKPOINT(0),DISP=SHR
+//ARQCKP01 DD DSN=PROD.DEPOSITO.CHECKPOINT(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//            DCB=(RECFM=FB,LRECL=21)
+//*--------------------------------------------------------------*
+//* ARQSAI01 E' UMA GDG (REQ 007) - CADA EXECUCAO GERA UMA NOVA  *
+//* GERACAO (+1) E AS GERACOES ANTIGAS VAO SENDO DESCARTADAS     *
+//* CONFORME O LIMITE DEFINIDO NO GDG BASE (GDG LIMIT).          *
+//*                                                                *
+//* ATENCAO (RESTART, REQ 005): EM UMA EXECUCAO DE RESTART, OS    *
+//* BLOCOS DE CPF JA FECHADOS ANTES DO CHECKPOINT NAO SAO RELIDOS  *
+//* E, PORTANTO, NAO SAO REGRAVADOS NESTA NOVA GERACAO (+1) - ELA  *
+//* CONTEM SOMENTE OS BLOCOS PROCESSADOS A PARTIR DO RESTART. A    *
+//* GERACAO ANTERIOR (0), GRAVADA PARCIALMENTE ANTES DO ABORT, JA  *
+//* CONTEM OS BLOCOS PRE-CHECKPOINT. PARA TER O ARQSAI01 COMPLETO  *
+//* DO DIA E' PRECISO CONCATENAR MANUALMENTE (OU EM UM PASSO SORT/ *
+//* IEBGENER ADICIONAL) A GERACAO (0) COM A GERACAO (+1) APOS UM   *
+//* RESTART - ESTE JCL NAO FAZ ISSO AUTOMATICAMENTE.               *
+//*--------------------------------------------------------------*
+//ARQSAI01 DD DSN=PROD.DEPOSITO.SAI02112(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//            LIKE=PROD.DEPOSITO.SAI02112(0)
+//ARQSAI02 DD DSN=PROD.DEPOSITO.SAI02112.FIXO(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//            DCB=(RECFM=FB,LRECL=78)
+//ARQREJ01 DD DSN=PROD.DEPOSITO.REJEITOS(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//            DCB=(RECFM=FB,LRECL=62)
+//ARQEXC01 DD DSN=PROD.DEPOSITO.EXCECOES(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//            DCB=(RECFM=FB,LRECL=41)
+//ARQDQR01 DD DSN=PROD.DEPOSITO.QUALIDADE(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//            DCB=(RECFM=FB,LRECL=43)
+//ARQRNK01 DD DSN=PROD.DEPOSITO.RANKING(+1),DISP=(NEW,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(2,2)),
+//            DCB=(RECFM=FB,LRECL=34)
+//SYSOUT   DD SYSOUT=*
