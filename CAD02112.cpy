@@ -0,0 +1,17 @@
+      ******************************************************************
+      * NOME BOOK : CAD02112
+      * DESCRICAO : CADASTRO (MESTRE) DE CLIENTES - CHAVE CPF
+      *             USADO PARA ENRIQUECER O CSV COM O NOME DO CLIENTE
+      * ORGANIZACAO: INDEXADA, CHAVE = ARQCAD01-CPF
+      * TAMANHO   :  51 BYTES
+      ************************* DADOS DO CADASTRO *********************
+      * COD-CPF          : CPF DO CLIENTE
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * NOME             : NOME DO CLIENTE
+      ******************************************************************
+
+          01 ARQCAD01-REGISTRO.
+             03 ARQCAD01-CPF.
+                05 ARQCAD01-COD-CPF     PIC  9(09)  VALUE ZEROS.
+                05 ARQCAD01-DIG-CPF     PIC  9(02)  VALUE ZEROS.
+             03 ARQCAD01-NOME           PIC  X(40)  VALUE SPACES.
