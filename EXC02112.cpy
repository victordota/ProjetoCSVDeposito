@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NOME BOOK : EXC02112
+      * DESCRICAO : LISTAGEM DE EXCECAO - DEPOSITOS COM VALOR NEGATIVO
+      * TAMANHO   :  41 BYTES
+      ************************* DADOS DE EXCECAO **********************
+      * COD-CPF          : CPF DO CORRENTISTA
+      * DIG-CPF          : DIGITO VERIFICADOR DO CPF
+      * DAT-DEPOS        : DATA DO LANCAMENTO (dd-mm-aaaa)
+      * VAL-DEPOS        : VALOR DO LANCAMENTO (NEGATIVO)
+      ******************************************************************
+
+          01 ARQEXC01-REGISTRO.
+             03 ARQEXC01-COD-CPF        PIC 999.999.999.
+             03 FILLER                  PIC X(01) VALUE ';'.
+             03 ARQEXC01-DIG-CPF        PIC 99.
+             03 FILLER                  PIC X(01) VALUE ';'.
+             03 ARQEXC01-DAT-DEPOS      PIC X(10)  VALUE SPACES.
+             03 FILLER                  PIC X(01) VALUE ';'.
+             03 ARQEXC01-VAL-DEPOS      PIC ---.---.---9,99.
