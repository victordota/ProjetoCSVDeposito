@@ -0,0 +1,26 @@
+      ******************************************************************
+      * NOME BOOK : CTL02112
+      * DESCRICAO : CARTAO DE CONTROLE (PARAMETROS) DO EXER0212
+      * TAMANHO   :  80 BYTES
+      ************************* DADOS DE CONTROLE *********************
+      * MODO-SEQUENCIA   : 'A' = ABORTA NO 1o BLOCO FORA DE SEQUENCIA
+      *                    'R' = APENAS REPORTA E CONTINUA O JOB
+      * QTDE-ESPERADA     : QTDE DE REGISTROS ESPERADA EM ARQENT01
+      *                     (ZEROS = NAO CONFERIR)
+      * DATA-INICIO/FIM   : JANELA DE DATAS A CONSIDERAR (DD-MM-AAAA)
+      *                     (ESPACOS = SEM LIMITE)
+      * TOP-N             : QTDE DE CPF A LISTAR NO RANKING (001-100)
+      * RESTART           : 'S' = RETOMAR DO ULTIMO CHECKPOINT
+      ******************************************************************
+
+          01 CTL-REGISTRO.
+             03 CTL-MODO-SEQUENCIA      PIC  X(01)  VALUE 'A'.
+                88 CTL-SEQ-ABORTA                   VALUE 'A'.
+                88 CTL-SEQ-REPORTA                  VALUE 'R'.
+             03 CTL-QTDE-ESPERADA       PIC  9(05)  VALUE ZEROS.
+             03 CTL-DATA-INICIO         PIC  X(10)  VALUE SPACES.
+             03 CTL-DATA-FIM            PIC  X(10)  VALUE SPACES.
+             03 CTL-TOP-N               PIC  9(03)  VALUE ZEROS.
+             03 CTL-RESTART             PIC  X(01)  VALUE 'N'.
+                88 CTL-RESTART-SIM                  VALUE 'S'.
+             03 FILLER                  PIC  X(50)  VALUE SPACES.
